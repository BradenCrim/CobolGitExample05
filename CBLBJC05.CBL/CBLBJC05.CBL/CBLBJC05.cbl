@@ -4,8 +4,12 @@
        DATE-WRITTEN.   1/20/2017
       ******************************************************************
       *THIS PROGRAM CALCULATES THE TOTAL COST OF A RENTAL INCLUDING ALL
-      *UTILITIES, DISCOUNTS, AND PREMIUM RENTALS. IT WILL FLAG ANY 
+      *UTILITIES, DISCOUNTS, AND PREMIUM RENTALS. IT WILL FLAG ANY
       *RENTAL OVER $1000 WITH THREE *** AT THE END OF THE DETAIL LINE.
+      *
+      *BUILDING NAME/ADDRESS/OWNER COME FROM THE BLDMAST.DAT MASTER
+      *FILE, LOOKED UP BY I-BLD-CODE AT THE TOP OF EACH CYCLE, SO
+      *OPERATIONS CAN ADD OR RENAME A BUILDING WITHOUT A RECOMPILE.
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -13,16 +17,51 @@
            SELECT RENT-ORDER
                ASSIGN TO 'C:\COBOL\MONBILLS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK
+               ASSIGN TO 'SORTWK1'.
+           SELECT SORTED-ORDER
+               ASSIGN TO 'C:\COBOL\SORTED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RENT-SALES
                ASSIGN TO 'C:\COBOL\RENT.PRT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL BLD-MASTER
+               ASSIGN TO 'C:\COBOL\BLDMAST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RATE-MASTER
+               ASSIGN TO 'C:\COBOL\RATETAB.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL YTD-MASTER
+               ASSIGN TO 'C:\COBOL\YTDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-KEY
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT YTD-SUMMARY
+               ASSIGN TO 'C:\COBOL\YTDSUM.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-SALES
+               ASSIGN TO 'C:\COBOL\REJECTS.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-FEED
+               ASSIGN TO 'C:\COBOL\GLFEED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-FILE
+               ASSIGN TO 'C:\COBOL\RESTART.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TENANT-MASTER
+               ASSIGN TO 'C:\COBOL\TENANTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RUN-PARM
+               ASSIGN TO 'C:\COBOL\RUNPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
        FD  RENT-ORDER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 24 CHARACTERS.
+           RECORD CONTAINS 34 CHARACTERS.
        01  I-RENT-REC.
            05  I-BLD-CODE              PIC XX.
                88  R7YTPP              VALUE 'R7','YT','PP'.
@@ -33,18 +72,155 @@
                88  UNIT9-16            VALUE 9 THRU 16.
                88  UNIT17-25           VALUE 17 THRU 25.
                88  UNIT2325            VALUE 23,25.
+               88  UNIT-IN-RANGE       VALUE 1 THRU 25.
            05  I-TENANTS               PIC 9.
            05  I-ELECTRIC              PIC 999V99.
            05  I-GAS                   PIC 999V99.
            05  I-WATER                 PIC 999V99.
            05  I-GARBAGE               PIC 99V99.
+           05  I-PRIOR-BAL             PIC 999V99.
+           05  I-LATE-FEE              PIC 999V99.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  S-BLD-CODE              PIC XX.
+           05  S-UNIT                  PIC 99.
+           05  S-TENANTS               PIC 9.
+           05  S-ELECTRIC              PIC 999V99.
+           05  S-GAS                   PIC 999V99.
+           05  S-WATER                 PIC 999V99.
+           05  S-GARBAGE               PIC 99V99.
+           05  S-PRIOR-BAL             PIC 999V99.
+           05  S-LATE-FEE              PIC 999V99.
+
+       FD  SORTED-ORDER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 34 CHARACTERS.
+       01  SRT-I-REC.
+           05  SRT-BLD-CODE            PIC XX.
+           05  SRT-UNIT                PIC 99.
+           05  SRT-TENANTS             PIC 9.
+           05  SRT-ELECTRIC            PIC 999V99.
+           05  SRT-GAS                 PIC 999V99.
+           05  SRT-WATER               PIC 999V99.
+           05  SRT-GARBAGE             PIC 99V99.
+           05  SRT-PRIOR-BAL           PIC 999V99.
+           05  SRT-LATE-FEE            PIC 999V99.
 
        FD  RENT-SALES
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 173 CHARACTERS
            DATA RECORD IS PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
-       01  PRTLINE                     PIC X(132).
+       01  PRTLINE                     PIC X(173).
+
+       FD  BLD-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 67 CHARACTERS.
+       01  BLD-MASTER-REC.
+           05  BM-CODE                 PIC XX.
+           05  BM-NAME                 PIC X(15).
+           05  BM-ADDRESS              PIC X(30).
+           05  BM-OWNER                PIC X(20).
+
+       FD  RATE-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 25 CHARACTERS.
+       01  RATE-PARM-REC.
+           05  RT-TYPE                 PIC X.
+               88  RT-IS-BAND          VALUE 'B'.
+               88  RT-IS-PCT           VALUE 'P'.
+           05  RT-KEY                  PIC 9.
+           05  RT-VALUES.
+               10  RT-BASE-RATE        PIC 9999V99.
+               10  RT-TENANT-HIGH      PIC 999V99.
+               10  RT-TENANT-PER       PIC 99V99.
+           05  RT-PCT-VALUES REDEFINES RT-VALUES.
+               10  RT-PERCENTAGE       PIC V999.
+               10  FILLER              PIC X(8).
+      *    EFFECTIVE DATE (YYYYMMDD) - A ROW IS NOT APPLIED UNTIL THIS
+      *    DATE HAS ARRIVED, SO A RATE OR PERCENTAGE CHANGE CAN BE
+      *    STAGED IN RATETAB.DAT AHEAD OF THE MONTH IT TAKES EFFECT.
+           05  RT-EFFECTIVE-DATE       PIC 9(8).
+
+       FD  YTD-MASTER
+           LABEL RECORD IS STANDARD.
+       01  YTD-MASTER-REC.
+           05  YTD-KEY.
+               10  YTD-BLD-CODE        PIC XX.
+               10  YTD-UNIT            PIC 99.
+           05  YTD-FISCAL-YEAR         PIC 9999.
+           05  YTD-MONTHS-BILLED       PIC 99.
+           05  YTD-BASE-RENT           PIC 9(6)V99.
+           05  YTD-TENANT              PIC 9(6)V99.
+           05  YTD-DISC-PREM           PIC S9(7)V99.
+           05  YTD-UTILITIES           PIC 9(7)V99.
+           05  YTD-RENT-DUE            PIC 9(7)V99.
+
+       FD  YTD-SUMMARY
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS YTDLINE.
+       01  YTDLINE                     PIC X(80).
+
+       FD  REJECT-SALES
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 96 CHARACTERS
+           DATA RECORD IS RJCTLINE.
+       01  RJCTLINE                    PIC X(96).
+
+       FD  GL-FEED
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS GLLINE.
+       01  GLLINE                      PIC X(80).
+
+       FD  RESTART-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 129 CHARACTERS.
+       01  RESTART-REC.
+           05  RS-REC-COUNT            PIC 9(7).
+           05  RS-GT-BASE-RENT         PIC 9(5)V99.
+           05  RS-GT-TENANT            PIC 9(5)V99.
+           05  RS-GT-DISC-PREM         PIC S9(6)V99.
+           05  RS-GT-SUBTOTAL          PIC 9(6)V99.
+           05  RS-GT-UTILTIES          PIC 9(6)V99.
+           05  RS-GT-RENT              PIC 9(6)V99.
+           05  RS-DISC-CTR             PIC 999.
+           05  RS-PREM-CTR             PIC 999.
+           05  RS-REJECT-COUNT         PIC 9(5).
+           05  RS-PREV-BLD-CODE        PIC XX.
+           05  RS-PREV-BLD-NAME        PIC X(15).
+           05  RS-SB-BASE-RENT         PIC 9(5)V99.
+           05  RS-SB-TENANT            PIC 9(5)V99.
+           05  RS-SB-DISC-PREM         PIC S9(6)V99.
+           05  RS-SB-UTILTIES          PIC 9(6)V99.
+           05  RS-SB-RENT              PIC 9(6)V99.
+      *    REQ 009 - RUN-PARM SNAPSHOT, SO A RESTART CAN BE REFUSED IF
+      *    THE OPERATOR CHANGED SELECTION PARAMETERS SINCE THE CRASH.
+           05  RS-BLD-FILTER           PIC XX.
+           05  RS-MIN-RENT             PIC 9999V99.
+           05  RS-SUMMARY-ONLY         PIC X.
+           05  RS-QUERY-ONLY           PIC X.
+
+       FD  TENANT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 29 CHARACTERS.
+       01  TENANT-MASTER-REC.
+           05  TM-BLD-CODE             PIC XX.
+           05  TM-UNIT                 PIC 99.
+           05  TM-LEASEHOLDER          PIC X(25).
+
+       FD  RUN-PARM
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+       01  RUN-PARM-REC.
+           05  RP-BLD-FILTER           PIC XX.
+           05  RP-MIN-RENT             PIC 9999V99.
+           05  RP-SUMMARY-ONLY         PIC X.
+               88  RP-IS-SUMMARY-ONLY  VALUE 'Y'.
+           05  RP-QUERY-ONLY           PIC X.
+               88  RP-IS-QUERY-ONLY    VALUE 'Y'.
        WORKING-STORAGE SECTION.
        01  MISC.
            05  EOF                     PIC XXX          VALUE 'NO'.
@@ -71,6 +247,87 @@
            05  C-GT-SUBTOTAL               PIC 9(6)V99  VALUE ZERO.
            05  C-GT-UTILTIES               PIC 9(6)V99  VALUE ZERO.
            05  C-GT-RENT                   PIC 9(6)V99  VALUE ZERO.
+      *    REQ 000 - BUILDING MASTER TABLE LOADED AT L2-INIT
+           05  WS-BLD-EOF                  PIC XXX      VALUE 'NO'.
+           05  WS-BLD-COUNT                PIC 99       VALUE ZERO.
+           05  WS-BLD-FOUND                PIC X        VALUE 'N'.
+               88  BLD-CODE-FOUND          VALUE 'Y'.
+           05  WS-CURR-BLD-NAME            PIC X(15)    VALUE SPACES.
+           05  BLD-TABLE.
+               10  BLD-ENTRY OCCURS 30 TIMES
+                             INDEXED BY BT-IDX.
+                   15  BT-CODE              PIC XX.
+                   15  BT-NAME              PIC X(15).
+                   15  BT-ADDRESS           PIC X(30).
+                   15  BT-OWNER             PIC X(20).
+      *    REQ 003 - RATE PARAMETER TABLE LOADED AT L2-INIT
+      *    DEFAULTS BELOW ARE USED WHEN RATETAB.DAT IS ABSENT OR A
+      *    BAND/PERCENTAGE IS NOT PRESENT IN THE FILE.
+           05  WS-RATE-EOF                 PIC XXX      VALUE 'NO'.
+           05  WS-TODAY-DATE               PIC 9(8)     VALUE ZERO.
+           05  WS-BPCT-PCT                 PIC V999     VALUE .330.
+           05  WS-R7YTPP-PCT               PIC V999     VALUE .120.
+           05  WS-IAJK-PCT                 PIC V999     VALUE .500.
+           05  RATE-BAND-TABLE.
+               10  RATE-BAND-ENTRY OCCURS 3 TIMES
+                             INDEXED BY RB-IDX.
+                   15  RB-BASE-RATE        PIC 9999V99.
+                   15  RB-TENANT-HIGH      PIC 999V99.
+                   15  RB-TENANT-PER       PIC 99V99.
+      *    REQ 009 - SELECTIVE RUN PARAMETERS LOADED AT L2-INIT
+           05  WS-FILTER-BLD-CODE          PIC XX       VALUE SPACES.
+           05  WS-MIN-RENT                 PIC 9999V99  VALUE ZERO.
+           05  WS-SUMMARY-ONLY             PIC X        VALUE 'N'.
+               88  SUMMARY-ONLY            VALUE 'Y'.
+           05  WS-REC-SELECTED             PIC X        VALUE 'Y'.
+               88  REC-IS-SELECTED         VALUE 'Y'.
+           05  WS-QUERY-ONLY               PIC X        VALUE 'N'.
+               88  QUERY-ONLY-RUN          VALUE 'Y'.
+      *    REQ 008 - TENANT ROSTER TABLE LOADED AT L2-INIT
+           05  WS-TENANT-EOF               PIC XXX      VALUE 'NO'.
+           05  WS-TENANT-COUNT             PIC 99       VALUE ZERO.
+           05  WS-TENANT-FOUND             PIC X        VALUE 'N'.
+               88  TENANT-FOUND            VALUE 'Y'.
+           05  WS-CURR-LEASEHOLDER         PIC X(25)    VALUE SPACES.
+           05  TENANT-TABLE.
+               10  TENANT-ENTRY OCCURS 75 TIMES
+                             INDEXED BY TT-IDX.
+                   15  TT-BLD-CODE          PIC XX.
+                   15  TT-UNIT              PIC 99.
+                   15  TT-NAME              PIC X(25).
+      *    REQ 007 - CHECKPOINT / RESTART
+      *    INTERVAL IS 1 SO THE CHECKPOINT RECORD IS ALWAYS WRITTEN IN
+      *    LOCKSTEP WITH THE PER-RECORD YTD-MASTER/GL-FEED POSTINGS IN
+      *    L2-CONTROL - A RESTART NEVER REPLAYS A RECORD THAT WAS
+      *    ALREADY POSTED, SO YTD-MASTER AND GLFEED.DAT CANNOT BE
+      *    DOUBLE-UPDATED ACROSS A CHECKPOINT BOUNDARY.
+           05  WS-CKPT-INTERVAL            PIC 9(5)     VALUE 1.
+           05  WS-CKPT-COUNTER             PIC 9(5)     VALUE ZERO.
+           05  WS-REC-COUNT                PIC 9(7)     VALUE ZERO.
+           05  WS-SKIP-IDX                 PIC 9(7)     VALUE ZERO.
+           05  WS-RESTART-EOF              PIC XXX      VALUE 'NO'.
+           05  WS-RESUMING-RUN             PIC X        VALUE 'N'.
+               88  RESUMING-RUN            VALUE 'Y'.
+      *    REQ 004 - YEAR-TO-DATE BILLING HISTORY
+           05  WS-YTD-STATUS               PIC XX       VALUE SPACES.
+           05  WS-FISCAL-YEAR              PIC 9999     VALUE ZERO.
+           05  WS-YTD-EOF                  PIC XXX      VALUE 'NO'.
+           05  WS-YTD-FOUND                PIC X        VALUE 'N'.
+               88  YTD-FOUND               VALUE 'Y'.
+      *    REQ 001 - REJECT VALIDATION
+           05  WS-REC-VALID                PIC X        VALUE 'Y'.
+               88  REC-IS-VALID             VALUE 'Y'.
+           05  WS-REJECT-REASON            PIC X(60)    VALUE SPACES.
+           05  WS-REJECT-REASON-WORK       PIC X(60)    VALUE SPACES.
+           05  WS-REJECT-COUNT             PIC 9(5)     VALUE ZERO.
+      *    REQ 002 - PER-BUILDING SUBTOTAL BREAK ACCUMULATORS
+           05  WS-PREV-BLD-CODE            PIC XX       VALUE SPACES.
+           05  WS-PREV-BLD-NAME            PIC X(15)    VALUE SPACES.
+           05  C-SB-BASE-RENT              PIC 9(5)V99  VALUE ZERO.
+           05  C-SB-TENANT                 PIC 9(5)V99  VALUE ZERO.
+           05  C-SB-DISC-PREM              PIC S9(6)V99 VALUE ZERO.
+           05  C-SB-UTILTIES               PIC 9(6)V99  VALUE ZERO.
+           05  C-SB-RENT                   PIC 9(6)V99  VALUE ZERO.
        01  TITLE-LINE.
            05  FILLER                  PIC X(6)    VALUE 'DATE: '.
            05  H1-DATE.
@@ -100,7 +357,12 @@
            05  FILLER                  PIC X(5)    VALUE SPACES.
            05  FILLER                  PIC X(8)    VALUE 'PREMIUM/'.
            05  FILLER                  PIC X(53)   VALUE SPACES.
+           05  FILLER                  PIC X(5)    VALUE 'PRIOR'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(4)    VALUE 'LATE'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
            05  FILLER                  PIC X(5)    VALUE 'TOTAL'.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
        01  HEADING2.
            05  FILLER                  PIC X(15)
                    VALUE 'RENTAL BUILDING'.
@@ -125,8 +387,14 @@
            05  FILLER                  PIC X(7)    VALUE 'GARBAGE'.
            05  FILLER                  PIC XXX     VALUE SPACES.
            05  FILLER                  PIC X(9)    VALUE 'UTILITIES'.
-           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE 'BAL'.
+           05  FILLER                  PIC XXX     VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE 'FEE'.
+           05  FILLER                  PIC XX      VALUE SPACES.
            05  FILLER                  PIC X(8)    VALUE 'RENT DUE'.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(11)   VALUE 'LEASEHOLDER'.
        01  DETAIL-LINE.
            05  O-RENTAL-BUILDING       PIC X(15).
            05  FILLER                  PIC XX      VALUE SPACES.
@@ -151,9 +419,31 @@
            05  O-GARBAGE               PIC $$$.99.
            05  FILLER                  PIC XXX     VALUE SPACES.
            05  O-UTILITIES             PIC $$,$$$.99.
-           05  FILLER                  PIC XXXX    VALUE SPACES.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-PRIOR-BAL             PIC $$$.99.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-LATE-FEE              PIC $$$.99.
+           05  FILLER                  PIC XX      VALUE SPACES.
            05  O-RENT-DUE              PIC $$,$$$.99.
            05  O-OVER1000              PIC XXX.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-LEASEHOLDER           PIC X(25).
+       01  BUILDING-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  O-SB-BUILDING           PIC X(15).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(10)
+                   VALUE 'SUBTOTALS:'.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  O-SB-BASE-RENT          PIC $$$,$$$.99.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  O-SB-TENANT-CHARGE      PIC $$$,$$$.99.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-SB-DISCOUNT           PIC $$$$,$$$.99+.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  O-SB-UTILITIES          PIC $$$$,$$$.99.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-SB-RENT-DUE           PIC $$$$,$$$.99.
        01  GRAND-TOTAL-LINE.
            05  FILLER                  PIC X(13)
                    VALUE 'GRAND TOTALS:'.
@@ -180,6 +470,50 @@
            05  FILLER                  PIC X(16)
                    VALUE 'PREMIUM RENTALS '.
            05  O-PREM-CTR              PIC ZZ9.
+       01  REJECT-HEADING-LINE.
+           05  FILLER                  PIC X(50)
+                   VALUE 'REJECTED RECORDS - BAD BLDG CODE OR UNIT'.
+       01  REJECT-LINE.
+           05  RJ-RAW                  PIC X(34).
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  RJ-REASON               PIC X(60).
+       01  REJECT-COUNT-LINE.
+           05  FILLER                  PIC X(16)
+                   VALUE 'TOTAL REJECTED: '.
+           05  O-REJECT-COUNT          PIC ZZZZ9.
+       01  GL-DETAIL-LINE.
+           05  GL-BLD-CODE             PIC XX.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-UNIT                 PIC 99.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-TENANTS              PIC 9.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-BASE-RATE            PIC 9999.99.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-TENANT-CHARGE        PIC 999.99.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-DISC-PREM            PIC 9999.99-.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-UTILITY              PIC 9999.99.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-PRIOR-BAL            PIC 999.99.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-LATE-FEE             PIC 999.99.
+           05  FILLER                  PIC X       VALUE '|'.
+           05  GL-TOTAL-RENT           PIC 9999.99.
+       01  YTD-HEADING-LINE.
+           05  FILLER                  PIC X(50)
+                   VALUE 'YEAR-TO-DATE BILLING SUMMARY'.
+       01  YTD-DETAIL-LINE.
+           05  O-YTD-BLD-CODE          PIC XX.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-YTD-UNIT              PIC Z9.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-YTD-FISCAL-YEAR       PIC 9999.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-YTD-MONTHS            PIC Z9.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  O-YTD-RENT-DUE          PIC $$$,$$9.99.
        PROCEDURE DIVISION.
        L1-MAIN.
            PERFORM L2-INIT.
@@ -189,18 +523,77 @@
            STOP RUN.
        L2-INIT.
            MOVE FUNCTION CURRENT-DATE   TO CURRENT-DATE-AND-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
            MOVE CURRENT-MONTH              TO H1-MONTH.
            MOVE CURRENT-DAY                TO H1-DAY.
            MOVE CURRENT-YEAR               TO H1-YEAR.
-           OPEN INPUT RENT-ORDER.
-           OPEN OUTPUT RENT-SALES.
+           MOVE CURRENT-YEAR TO WS-FISCAL-YEAR.
+           PERFORM L4-LOAD-BUILDINGS.
+           PERFORM L4-LOAD-RATES.
+           PERFORM L4-LOAD-TENANTS.
+           PERFORM L4-LOAD-RUNPARM.
+           PERFORM L4-CHECK-RESTART.
+           SORT SORT-WORK
+               ON ASCENDING KEY S-BLD-CODE
+               ON ASCENDING KEY S-UNIT
+               USING RENT-ORDER
+               GIVING SORTED-ORDER.
+           OPEN INPUT SORTED-ORDER.
+           IF RESUMING-RUN
+               OPEN EXTEND RENT-SALES
+               OPEN EXTEND REJECT-SALES
+               OPEN EXTEND GL-FEED
+           ELSE
+               OPEN OUTPUT RENT-SALES
+               OPEN OUTPUT REJECT-SALES
+               OPEN OUTPUT GL-FEED
+           END-IF.
+           OPEN I-O YTD-MASTER.
+           IF WS-YTD-STATUS = '35' OR WS-YTD-STATUS = '05'
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+           IF NOT RESUMING-RUN
+               WRITE RJCTLINE FROM REJECT-HEADING-LINE
+           END-IF.
+           PERFORM L4-APPLY-RESTART.
            PERFORM L3-READ.
            PERFORM L4-HEADINGS.
        L2-CONTROL.
-           PERFORM L3-CALCS.
-           PERFORM L3-MOVE-PRINT.
+           PERFORM L3-VALIDATE.
+           IF REC-IS-VALID
+               PERFORM L3-CALCS
+               PERFORM L4-APPLY-SELECTION
+               IF REC-IS-SELECTED
+                   IF NOT SUMMARY-ONLY
+                       PERFORM L4-BUILDING-BREAK
+                       PERFORM L3-MOVE-PRINT
+                       PERFORM L4-BUILDING-ACCUM
+                   END-IF
+                   PERFORM L4-GRAND-TOTAL
+                   IF NOT QUERY-ONLY-RUN
+                       PERFORM L4-YTD-UPDATE
+                       PERFORM L4-GL-WRITE
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM L3-REJECT
+           END-IF.
+           ADD 1 TO WS-REC-COUNT.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM L4-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
            PERFORM L3-READ.
        L2-CLOSING.
+           IF NOT SUMMARY-ONLY
+               IF WS-PREV-BLD-CODE NOT = SPACES
+                   PERFORM L4-BUILDING-SUBTOTAL
+               END-IF
+           END-IF.
+           PERFORM L4-CHECKPOINT-CLEAR.
            MOVE C-GT-BASE-RENT TO O-GT-BASE-RENT.
            MOVE C-GT-TENANT TO O-GT-TENANT-CHARGE.
            MOVE C-GT-DISC-PREM TO O-GT-DISCOUNT.
@@ -215,71 +608,90 @@
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM PREMIUM-LINE
                AFTER ADVANCING 1 LINE.
-           CLOSE RENT-ORDER.
+           MOVE WS-REJECT-COUNT TO O-REJECT-COUNT.
+           WRITE RJCTLINE FROM REJECT-COUNT-LINE
+               AFTER ADVANCING 2 LINES.
+           CLOSE SORTED-ORDER.
            CLOSE RENT-SALES.
+           CLOSE REJECT-SALES.
+           CLOSE GL-FEED.
+           CLOSE YTD-MASTER.
+           PERFORM L4-YTD-REPORT.
+       L3-VALIDATE.
+           MOVE 'Y' TO WS-REC-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           PERFORM L4-FIND-BUILDING.
+           IF NOT BLD-CODE-FOUND
+               MOVE 'N' TO WS-REC-VALID
+               STRING 'UNKNOWN BUILDING CODE: ' I-BLD-CODE
+                   DELIMITED BY SIZE INTO WS-REJECT-REASON
+           END-IF.
+           IF NOT UNIT-IN-RANGE
+               MOVE 'N' TO WS-REC-VALID
+               IF WS-REJECT-REASON = SPACES
+                   STRING 'UNIT OUT OF RANGE (1-25): ' I-UNIT
+                       DELIMITED BY SIZE INTO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-REJECT-REASON TO WS-REJECT-REASON-WORK
+                   STRING WS-REJECT-REASON-WORK DELIMITED BY '  '
+                       '; UNIT OUT OF RANGE (1-25)'
+                           DELIMITED BY SIZE INTO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       L3-REJECT.
+           MOVE I-RENT-REC TO RJ-RAW.
+           MOVE WS-REJECT-REASON TO RJ-REASON.
+           WRITE RJCTLINE FROM REJECT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-REJECT-COUNT.
        L3-CALCS.
            MOVE ZERO TO C-DISCOUNT.
            MOVE ZERO TO C-PREMIUM.
            MOVE SPACES TO O-OVER1000.
            EVALUATE TRUE
                WHEN UNIT1-8
-                   MOVE 650                TO C-BASE-RATE
-                   IF I-TENANTS > 4
-                      MOVE 83.45 TO C-TENANT-CHARGE
-                   ELSE IF I-TENANTS > 1
-                       COMPUTE C-TENANT-CHARGE ROUNDED
-                       = (I-TENANTS - 1)*25.00
-                   ELSE 
-                       MOVE ZERO TO C-TENANT-CHARGE
-                   END-IF
+                   SET RB-IDX TO 1
                WHEN UNIT9-16
-                   MOVE 700                TO C-BASE-RATE
-                   IF I-TENANTS > 4
-                      MOVE 135 TO C-TENANT-CHARGE
-                   ELSE IF I-TENANTS > 1
-                       COMPUTE C-TENANT-CHARGE ROUNDED
-                       = (I-TENANTS - 1)*35.55
-                   ELSE 
-                       MOVE ZERO TO C-TENANT-CHARGE
-                   END-IF
+                   SET RB-IDX TO 2
                WHEN UNIT17-25
-                   MOVE 825                TO C-BASE-RATE
-                   IF I-TENANTS > 4
-                      MOVE 185.60 TO C-TENANT-CHARGE
-                   ELSE IF I-TENANTS > 1
-                       COMPUTE C-TENANT-CHARGE ROUNDED
-                       = (I-TENANTS - 1)*50.00
-                   ELSE 
-                       MOVE ZERO TO C-TENANT-CHARGE
-                       END-IF
-                   END-IF
+                   SET RB-IDX TO 3
            END-EVALUATE.
+           MOVE RB-BASE-RATE(RB-IDX) TO C-BASE-RATE.
+           IF I-TENANTS > 4
+               MOVE RB-TENANT-HIGH(RB-IDX) TO C-TENANT-CHARGE
+           ELSE
+               IF I-TENANTS > 1
+                   COMPUTE C-TENANT-CHARGE ROUNDED
+                       = (I-TENANTS - 1) * RB-TENANT-PER(RB-IDX)
+               ELSE
+                   MOVE ZERO TO C-TENANT-CHARGE
+               END-IF
+           END-IF.
            IF R7YTPP
                IF UNIT2325
                    COMPUTE C-PREMIUM ROUNDED = (C-BASE-RATE+
-                   C-TENANT-CHARGE)*.12
-                   ADD 1 TO C-PREM-CTR
+                   C-TENANT-CHARGE) * WS-R7YTPP-PCT
                END-IF
            END-IF
            IF BPCT
-               COMPUTE C-DISCOUNT ROUNDED = (C-BASE-RATE+ 
-               C-TENANT-CHARGE)*.33
-               ADD 1 TO C-DISC-CTR
+               COMPUTE C-DISCOUNT ROUNDED = (C-BASE-RATE+
+               C-TENANT-CHARGE) * WS-BPCT-PCT
            END-IF
            IF IAJK
                IF JULY-DECEMBER
-                   COMPUTE C-BASE-RATE ROUNDED = C-BASE-RATE * .5
+                   COMPUTE C-BASE-RATE ROUNDED
+                       = C-BASE-RATE * WS-IAJK-PCT
                END-IF
            END-IF.
            COMPUTE C-SUBTOTAL = C-BASE-RATE + C-TENANT-CHARGE +
                    C-PREMIUM - C-DISCOUNT.
            COMPUTE C-UTILITY = I-ELECTRIC+I-WATER+I-GAS+I-GARBAGE.
-           COMPUTE C-TOTAL-RENT = C-SUBTOTAL + C-UTILITY.
+           COMPUTE C-TOTAL-RENT = C-SUBTOTAL + C-UTILITY +
+                   I-PRIOR-BAL + I-LATE-FEE.
            COMPUTE C-DISC-PREM = C-PREMIUM - C-DISCOUNT.
            IF C-TOTAL-RENT > 1000
                MOVE '***' TO O-OVER1000
            END-IF.
-           PERFORM L4-GRAND-TOTAL.
        L3-MOVE-PRINT.
            PERFORM L4-BUILDING.
            MOVE I-UNIT TO O-UNIT.
@@ -293,12 +705,16 @@
            MOVE I-WATER TO O-WATER.
            MOVE I-GARBAGE TO O-GARBAGE.
            MOVE C-UTILITY TO O-UTILITIES.
+           MOVE I-PRIOR-BAL TO O-PRIOR-BAL.
+           MOVE I-LATE-FEE TO O-LATE-FEE.
            MOVE C-TOTAL-RENT TO O-RENT-DUE.
+           PERFORM L4-FIND-TENANT.
+           MOVE WS-CURR-LEASEHOLDER TO O-LEASEHOLDER.
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES.
        L3-READ.
-           READ RENT-ORDER
-               AT END 
+           READ SORTED-ORDER INTO I-RENT-REC
+               AT END
                    MOVE 'YES' TO EOF.
        L4-HEADINGS.
            ADD 1 TO C-PCTR.
@@ -318,47 +734,323 @@
            COMPUTE C-GT-SUBTOTAL = C-GT-SUBTOTAL + C-SUBTOTAL.
            COMPUTE C-GT-UTILTIES = C-GT-UTILTIES + C-UTILITY.
            COMPUTE C-GT-RENT = C-GT-RENT + C-TOTAL-RENT.
+           IF R7YTPP AND UNIT2325
+               ADD 1 TO C-PREM-CTR
+           END-IF.
+           IF BPCT
+               ADD 1 TO C-DISC-CTR
+           END-IF.
        L4-BUILDING.
-           EVALUATE I-BLD-CODE
-               WHEN 'AA'
-                   MOVE 'PALACE PLACE'     TO O-RENTAL-BUILDING
-               WHEN 'GG'
-                   MOVE 'GEORGIA'          TO O-RENTAL-BUILDING
-               WHEN 'PP'
-                   MOVE 'PARK PLACE'       TO O-RENTAL-BUILDING
-               WHEN 'IA'
-                   MOVE 'IOWA CONDO'       TO O-RENTAL-BUILDING
-               WHEN 'MS'
-                   MOVE 'MARKET STREET'    TO O-RENTAL-BUILDING
-               WHEN 'HH'
-                   MOVE 'HIGH TOWER'       TO O-RENTAL-BUILDING
-               WHEN 'R7'
-                   MOVE 'UPTOWN CONDOS'    TO O-RENTAL-BUILDING
-               WHEN 'GM'
-                   MOVE 'GANDER MOUNTAIN'  TO O-RENTAL-BUILDING
-               WHEN 'BP'
-                   MOVE 'BENTON PLACE'     TO O-RENTAL-BUILDING
-               WHEN 'GA'
-                   MOVE 'GRAND AVENUE'     TO O-RENTAL-BUILDING
-               WHEN 'JK'
-                   MOVE "JACK'S PLACE"     TO O-RENTAL-BUILDING
-               WHEN 'UN'
-                   MOVE 'UNDERGROUND SAM'  TO O-RENTAL-BUILDING
-               WHEN 'YD'
-                   MOVE 'YANKEE DOODLE'    TO O-RENTAL-BUILDING
-               WHEN 'YT'
-                   MOVE 'YAHTZEE AVE'      TO O-RENTAL-BUILDING
-               WHEN 'CP'
-                   MOVE 'COURT PLACE'      TO O-RENTAL-BUILDING
-               WHEN 'NZ'
-                   MOVE 'NEW ZOO'          TO O-RENTAL-BUILDING
-               WHEN 'VV'
-                   MOVE 'VERMONT'          TO O-RENTAL-BUILDING
-               WHEN 'CT'
-                   MOVE 'CHINA TOWN'       TO O-RENTAL-BUILDING
-               WHEN 'YS'
-                   MOVE 'YORKSHIRE'        TO O-RENTAL-BUILDING
-               WHEN 'ME'
-                   MOVE 'MAINE APT'        TO O-RENTAL-BUILDING
-           END-EVALUATE.
-       END PROGRAM CBLBJC05.
\ No newline at end of file
+           PERFORM L4-FIND-BUILDING.
+           MOVE WS-CURR-BLD-NAME TO O-RENTAL-BUILDING.
+       L4-FIND-BUILDING.
+           MOVE 'N' TO WS-BLD-FOUND.
+           MOVE 'UNKNOWN BLDG' TO WS-CURR-BLD-NAME.
+           SET BT-IDX TO 1.
+           PERFORM UNTIL BT-IDX > WS-BLD-COUNT
+                   OR BLD-CODE-FOUND
+               IF BT-CODE(BT-IDX) = I-BLD-CODE
+                   MOVE 'Y' TO WS-BLD-FOUND
+                   MOVE BT-NAME(BT-IDX) TO WS-CURR-BLD-NAME
+               ELSE
+                   SET BT-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+       L4-FIND-TENANT.
+           MOVE 'N' TO WS-TENANT-FOUND.
+           MOVE '(NO LEASEHOLDER ON FILE)' TO WS-CURR-LEASEHOLDER.
+           SET TT-IDX TO 1.
+           PERFORM UNTIL TT-IDX > WS-TENANT-COUNT
+                   OR TENANT-FOUND
+               IF TT-BLD-CODE(TT-IDX) = I-BLD-CODE
+                       AND TT-UNIT(TT-IDX) = I-UNIT
+                   MOVE 'Y' TO WS-TENANT-FOUND
+                   MOVE TT-NAME(TT-IDX) TO WS-CURR-LEASEHOLDER
+               ELSE
+                   SET TT-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+       L4-LOAD-TENANTS.
+           MOVE ZERO TO WS-TENANT-COUNT.
+           MOVE 'NO' TO WS-TENANT-EOF.
+           OPEN INPUT TENANT-MASTER.
+           PERFORM UNTIL WS-TENANT-EOF = 'YES'
+               READ TENANT-MASTER
+                   AT END
+                       MOVE 'YES' TO WS-TENANT-EOF
+                   NOT AT END
+                       IF WS-TENANT-COUNT < 75
+                           ADD 1 TO WS-TENANT-COUNT
+                           MOVE TM-BLD-CODE
+                               TO TT-BLD-CODE(WS-TENANT-COUNT)
+                           MOVE TM-UNIT TO TT-UNIT(WS-TENANT-COUNT)
+                           MOVE TM-LEASEHOLDER
+                               TO TT-NAME(WS-TENANT-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING: TENANTS.DAT EXCEEDS 75 '
+                               'ROWS - IGNORING ' TM-BLD-CODE '-'
+                               TM-UNIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TENANT-MASTER.
+       L4-BUILDING-BREAK.
+           IF WS-PREV-BLD-CODE = SPACES
+               MOVE I-BLD-CODE TO WS-PREV-BLD-CODE
+           ELSE
+               IF I-BLD-CODE NOT = WS-PREV-BLD-CODE
+                   PERFORM L4-BUILDING-SUBTOTAL
+                   MOVE I-BLD-CODE TO WS-PREV-BLD-CODE
+               END-IF
+           END-IF.
+       L4-BUILDING-ACCUM.
+           COMPUTE C-SB-BASE-RENT = C-SB-BASE-RENT + C-BASE-RATE.
+           COMPUTE C-SB-TENANT = C-SB-TENANT + C-TENANT-CHARGE.
+           COMPUTE C-SB-DISC-PREM = C-SB-DISC-PREM + C-DISC-PREM.
+           COMPUTE C-SB-UTILTIES = C-SB-UTILTIES + C-UTILITY.
+           COMPUTE C-SB-RENT = C-SB-RENT + C-TOTAL-RENT.
+           MOVE WS-CURR-BLD-NAME TO WS-PREV-BLD-NAME.
+       L4-BUILDING-SUBTOTAL.
+           MOVE WS-PREV-BLD-NAME TO O-SB-BUILDING.
+           MOVE C-SB-BASE-RENT TO O-SB-BASE-RENT.
+           MOVE C-SB-TENANT TO O-SB-TENANT-CHARGE.
+           MOVE C-SB-DISC-PREM TO O-SB-DISCOUNT.
+           MOVE C-SB-UTILTIES TO O-SB-UTILITIES.
+           MOVE C-SB-RENT TO O-SB-RENT-DUE.
+           WRITE PRTLINE FROM BUILDING-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO C-SB-BASE-RENT.
+           MOVE ZERO TO C-SB-TENANT.
+           MOVE ZERO TO C-SB-DISC-PREM.
+           MOVE ZERO TO C-SB-UTILTIES.
+           MOVE ZERO TO C-SB-RENT.
+       L4-APPLY-SELECTION.
+           MOVE 'Y' TO WS-REC-SELECTED.
+           IF WS-FILTER-BLD-CODE NOT = SPACES
+                   AND I-BLD-CODE NOT = WS-FILTER-BLD-CODE
+               MOVE 'N' TO WS-REC-SELECTED
+           END-IF.
+           IF WS-MIN-RENT > ZERO AND C-TOTAL-RENT < WS-MIN-RENT
+               MOVE 'N' TO WS-REC-SELECTED
+           END-IF.
+       L4-LOAD-RUNPARM.
+           OPEN INPUT RUN-PARM.
+           READ RUN-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RP-BLD-FILTER TO WS-FILTER-BLD-CODE
+                   MOVE RP-MIN-RENT TO WS-MIN-RENT
+                   MOVE RP-SUMMARY-ONLY TO WS-SUMMARY-ONLY
+                   MOVE RP-QUERY-ONLY TO WS-QUERY-ONLY
+           END-READ.
+           CLOSE RUN-PARM.
+       L4-CHECK-RESTART.
+           MOVE 'NO' TO WS-RESTART-EOF.
+           MOVE 'N' TO WS-RESUMING-RUN.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE
+               AT END
+                   MOVE 'YES' TO WS-RESTART-EOF
+           END-READ.
+           IF WS-RESTART-EOF = 'NO'
+               IF RS-BLD-FILTER NOT = WS-FILTER-BLD-CODE
+                   OR RS-MIN-RENT NOT = WS-MIN-RENT
+                   OR RS-SUMMARY-ONLY NOT = WS-SUMMARY-ONLY
+                   OR RS-QUERY-ONLY NOT = WS-QUERY-ONLY
+                   DISPLAY 'WARNING: RESTART.DAT WAS CHECKPOINTED '
+                       'UNDER DIFFERENT RUN PARAMETERS - IGNORING '
+                       'RESTART AND STARTING A CLEAN RUN'
+               ELSE
+                   MOVE 'Y' TO WS-RESUMING-RUN
+                   MOVE RS-REC-COUNT TO WS-REC-COUNT
+                   MOVE RS-GT-BASE-RENT TO C-GT-BASE-RENT
+                   MOVE RS-GT-TENANT TO C-GT-TENANT
+                   MOVE RS-GT-DISC-PREM TO C-GT-DISC-PREM
+                   MOVE RS-GT-SUBTOTAL TO C-GT-SUBTOTAL
+                   MOVE RS-GT-UTILTIES TO C-GT-UTILTIES
+                   MOVE RS-GT-RENT TO C-GT-RENT
+                   MOVE RS-DISC-CTR TO C-DISC-CTR
+                   MOVE RS-PREM-CTR TO C-PREM-CTR
+                   MOVE RS-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE RS-PREV-BLD-CODE TO WS-PREV-BLD-CODE
+                   MOVE RS-PREV-BLD-NAME TO WS-PREV-BLD-NAME
+                   MOVE RS-SB-BASE-RENT TO C-SB-BASE-RENT
+                   MOVE RS-SB-TENANT TO C-SB-TENANT
+                   MOVE RS-SB-DISC-PREM TO C-SB-DISC-PREM
+                   MOVE RS-SB-UTILTIES TO C-SB-UTILTIES
+                   MOVE RS-SB-RENT TO C-SB-RENT
+               END-IF
+           END-IF.
+           CLOSE RESTART-FILE.
+       L4-APPLY-RESTART.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-REC-COUNT
+               READ SORTED-ORDER INTO I-RENT-REC
+                   AT END
+                       MOVE 'YES' TO EOF
+               END-READ
+           END-PERFORM.
+       L4-CHECKPOINT.
+           MOVE WS-REC-COUNT TO RS-REC-COUNT.
+           MOVE C-GT-BASE-RENT TO RS-GT-BASE-RENT.
+           MOVE C-GT-TENANT TO RS-GT-TENANT.
+           MOVE C-GT-DISC-PREM TO RS-GT-DISC-PREM.
+           MOVE C-GT-SUBTOTAL TO RS-GT-SUBTOTAL.
+           MOVE C-GT-UTILTIES TO RS-GT-UTILTIES.
+           MOVE C-GT-RENT TO RS-GT-RENT.
+           MOVE C-DISC-CTR TO RS-DISC-CTR.
+           MOVE C-PREM-CTR TO RS-PREM-CTR.
+           MOVE WS-REJECT-COUNT TO RS-REJECT-COUNT.
+           MOVE WS-PREV-BLD-CODE TO RS-PREV-BLD-CODE.
+           MOVE WS-PREV-BLD-NAME TO RS-PREV-BLD-NAME.
+           MOVE C-SB-BASE-RENT TO RS-SB-BASE-RENT.
+           MOVE C-SB-TENANT TO RS-SB-TENANT.
+           MOVE C-SB-DISC-PREM TO RS-SB-DISC-PREM.
+           MOVE C-SB-UTILTIES TO RS-SB-UTILTIES.
+           MOVE C-SB-RENT TO RS-SB-RENT.
+           MOVE WS-FILTER-BLD-CODE TO RS-BLD-FILTER.
+           MOVE WS-MIN-RENT TO RS-MIN-RENT.
+           MOVE WS-SUMMARY-ONLY TO RS-SUMMARY-ONLY.
+           MOVE WS-QUERY-ONLY TO RS-QUERY-ONLY.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+       L4-CHECKPOINT-CLEAR.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+       L4-GL-WRITE.
+           MOVE I-BLD-CODE TO GL-BLD-CODE.
+           MOVE I-UNIT TO GL-UNIT.
+           MOVE I-TENANTS TO GL-TENANTS.
+           MOVE C-BASE-RATE TO GL-BASE-RATE.
+           MOVE C-TENANT-CHARGE TO GL-TENANT-CHARGE.
+           MOVE C-DISC-PREM TO GL-DISC-PREM.
+           MOVE C-UTILITY TO GL-UTILITY.
+           MOVE I-PRIOR-BAL TO GL-PRIOR-BAL.
+           MOVE I-LATE-FEE TO GL-LATE-FEE.
+           MOVE C-TOTAL-RENT TO GL-TOTAL-RENT.
+           WRITE GLLINE FROM GL-DETAIL-LINE.
+       L4-YTD-UPDATE.
+           MOVE I-BLD-CODE TO YTD-BLD-CODE.
+           MOVE I-UNIT TO YTD-UNIT.
+           MOVE 'N' TO WS-YTD-FOUND.
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-YTD-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-YTD-FOUND
+           END-READ.
+           IF YTD-FOUND AND YTD-FISCAL-YEAR = WS-FISCAL-YEAR
+               ADD 1 TO YTD-MONTHS-BILLED
+               COMPUTE YTD-BASE-RENT = YTD-BASE-RENT + C-BASE-RATE
+               COMPUTE YTD-TENANT = YTD-TENANT + C-TENANT-CHARGE
+               COMPUTE YTD-DISC-PREM = YTD-DISC-PREM + C-DISC-PREM
+               COMPUTE YTD-UTILITIES = YTD-UTILITIES + C-UTILITY
+               COMPUTE YTD-RENT-DUE = YTD-RENT-DUE + C-TOTAL-RENT
+               REWRITE YTD-MASTER-REC
+           ELSE
+               MOVE I-BLD-CODE TO YTD-BLD-CODE
+               MOVE I-UNIT TO YTD-UNIT
+               MOVE WS-FISCAL-YEAR TO YTD-FISCAL-YEAR
+               MOVE 1 TO YTD-MONTHS-BILLED
+               MOVE C-BASE-RATE TO YTD-BASE-RENT
+               MOVE C-TENANT-CHARGE TO YTD-TENANT
+               MOVE C-DISC-PREM TO YTD-DISC-PREM
+               MOVE C-UTILITY TO YTD-UTILITIES
+               MOVE C-TOTAL-RENT TO YTD-RENT-DUE
+               IF YTD-FOUND
+                   REWRITE YTD-MASTER-REC
+               ELSE
+                   WRITE YTD-MASTER-REC
+               END-IF
+           END-IF.
+       L4-YTD-REPORT.
+           OPEN OUTPUT YTD-SUMMARY.
+           WRITE YTDLINE FROM YTD-HEADING-LINE.
+           OPEN INPUT YTD-MASTER.
+           MOVE 'NO' TO WS-YTD-EOF.
+           PERFORM UNTIL WS-YTD-EOF = 'YES'
+               READ YTD-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-YTD-EOF
+                   NOT AT END
+                       PERFORM L4-YTD-PRINT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE YTD-MASTER.
+           CLOSE YTD-SUMMARY.
+       L4-YTD-PRINT-LINE.
+           MOVE YTD-BLD-CODE TO O-YTD-BLD-CODE.
+           MOVE YTD-UNIT TO O-YTD-UNIT.
+           MOVE YTD-FISCAL-YEAR TO O-YTD-FISCAL-YEAR.
+           MOVE YTD-MONTHS-BILLED TO O-YTD-MONTHS.
+           MOVE YTD-RENT-DUE TO O-YTD-RENT-DUE.
+           WRITE YTDLINE FROM YTD-DETAIL-LINE.
+       L4-LOAD-RATES.
+           MOVE 650.00 TO RB-BASE-RATE(1).
+           MOVE 83.45  TO RB-TENANT-HIGH(1).
+           MOVE 25.00  TO RB-TENANT-PER(1).
+           MOVE 700.00 TO RB-BASE-RATE(2).
+           MOVE 135.00 TO RB-TENANT-HIGH(2).
+           MOVE 35.55  TO RB-TENANT-PER(2).
+           MOVE 825.00 TO RB-BASE-RATE(3).
+           MOVE 185.60 TO RB-TENANT-HIGH(3).
+           MOVE 50.00  TO RB-TENANT-PER(3).
+           MOVE 'NO' TO WS-RATE-EOF.
+           OPEN INPUT RATE-MASTER.
+           PERFORM UNTIL WS-RATE-EOF = 'YES'
+               READ RATE-MASTER
+                   AT END
+                       MOVE 'YES' TO WS-RATE-EOF
+                   NOT AT END
+                       IF RT-EFFECTIVE-DATE <= WS-TODAY-DATE
+                           IF RT-IS-BAND AND RT-KEY >= 1 AND RT-KEY <= 3
+                               MOVE RT-BASE-RATE
+                                   TO RB-BASE-RATE(RT-KEY)
+                               MOVE RT-TENANT-HIGH
+                                   TO RB-TENANT-HIGH(RT-KEY)
+                               MOVE RT-TENANT-PER
+                                   TO RB-TENANT-PER(RT-KEY)
+                           ELSE
+                               IF RT-IS-PCT
+                                   EVALUATE RT-KEY
+                                       WHEN 1
+                                           MOVE RT-PERCENTAGE
+                                               TO WS-BPCT-PCT
+                                       WHEN 2
+                                           MOVE RT-PERCENTAGE
+                                               TO WS-R7YTPP-PCT
+                                       WHEN 3
+                                           MOVE RT-PERCENTAGE
+                                               TO WS-IAJK-PCT
+                                   END-EVALUATE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE RATE-MASTER.
+       L4-LOAD-BUILDINGS.
+           MOVE ZERO TO WS-BLD-COUNT.
+           MOVE 'NO' TO WS-BLD-EOF.
+           OPEN INPUT BLD-MASTER.
+           PERFORM UNTIL WS-BLD-EOF = 'YES'
+               READ BLD-MASTER
+                   AT END
+                       MOVE 'YES' TO WS-BLD-EOF
+                   NOT AT END
+                       IF WS-BLD-COUNT < 30
+                           ADD 1 TO WS-BLD-COUNT
+                           MOVE BM-CODE TO BT-CODE(WS-BLD-COUNT)
+                           MOVE BM-NAME TO BT-NAME(WS-BLD-COUNT)
+                           MOVE BM-ADDRESS TO BT-ADDRESS(WS-BLD-COUNT)
+                           MOVE BM-OWNER TO BT-OWNER(WS-BLD-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING: BLDMAST.DAT EXCEEDS 30 '
+                               'BUILDINGS - IGNORING CODE: ' BM-CODE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BLD-MASTER.
+       END PROGRAM CBLBJC05.
